@@ -0,0 +1,67 @@
+*> 0931679 - Sean Chow
+*> CIS 3190 - A3
+*> d2roman.cob
+*> August 9th, 2026
+*> shared helper that builds the canonical roman numeral for a given
+*> decimal value (1-3999). used by rconv.cob to do a straight decimal
+*> to roman conversion, and by conv.cob to check that a roman numeral
+*> it was handed is actually written in canonical subtractive-notation
+*> form rather than just being made up of legal characters
+
+identification division.
+program-id. d2roman.
+environment division.
+input-output section.
+file-control.
+    select standard-output assign to display.
+
+data division.
+file section.
+fd standard-output.
+    01 stdout-record picture x(80).
+
+working-storage section.
+77 table-index picture s99 usage is computational.
+77 remaining-value picture 9(8) usage is computational.
+77 roman-pointer picture 9(2) value 1.
+
+*> table of decimal/roman pairs used to greedily build up the roman
+*> numeral, largest value first - the usual "subtractive pairs
+*> included" table for doing decimal to roman conversion
+01 roman-value-table value
+    '1000M 0900CM0500D 0400CD0100C 0090XC0050L 0040XL0010X 0009IX0005V 0004IV0001I '.
+    05 roman-value-entry occurs 13 times.
+        10 table-decimal picture 9(4).
+        10 table-roman picture x(2).
+
+linkage section.
+77 decimal-value picture 9(8) usage is computational.
+01 roman-result picture x(20).
+77 valid-flag picture 9(1).
+
+procedure division using decimal-value, roman-result, valid-flag.
+
+    move spaces to roman-result
+    move 1 to roman-pointer
+
+    *> roman numerals only have single-character symbols from 1 to
+    *> 3999 without resorting to overbar/extended notation, so reject
+    *> anything outside that range
+    if decimal-value < 1 or decimal-value > 3999
+        move 1 to valid-flag
+    else
+        move 0 to valid-flag
+        move decimal-value to remaining-value
+
+        *> walk the value/symbol table from largest to smallest,
+        *> peeling off as many copies of each symbol as will fit
+        perform varying table-index from 1 by 1 until table-index > 13
+            perform until remaining-value < table-decimal(table-index)
+                string table-roman(table-index) delimited by space
+                    into roman-result
+                    with pointer roman-pointer
+                end-string
+                subtract table-decimal(table-index) from remaining-value
+            end-perform
+        end-perform
+    end-if.
