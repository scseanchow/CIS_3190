@@ -13,7 +13,24 @@ select standard-input assign to keyboard.
 select standard-output assign to display.
 select roman-file
 assign to roman-file-name
-organization is line sequential.
+organization is line sequential
+file status is roman-file-status.
+select output-file
+assign to output-file-name
+organization is line sequential
+file status is output-file-status.
+select audit-file
+assign to audit-file-name
+organization is line sequential
+file status is audit-file-status.
+select checkpoint-file
+assign to checkpoint-file-name
+organization is line sequential
+file status is checkpoint-file-status.
+select control-file
+assign to control-file-name
+organization is line sequential
+file status is control-file-status.
 
 data division.
 file section.
@@ -22,7 +39,34 @@ fd standard-input.
 fd standard-output.
 01 stdout-record picture X(80).
 fd  roman-file.
-01 roman-file-record picture X(20). 
+01 roman-file-record picture X(20).
+fd  output-file.
+01 output-file-record.
+    05 output-roman picture x(20).
+    05 filler picture x(01).
+    05 output-decimal picture z(04)9.
+fd  audit-file.
+01 audit-file-record.
+    05 log-date picture x(08).
+    05 filler picture x(01).
+    05 log-input picture x(20).
+    05 filler picture x(01).
+    05 log-result picture x(20).
+    05 filler picture x(01).
+    05 log-valid picture x(07).
+fd  checkpoint-file.
+01 checkpoint-file-record.
+    05 chk-line-number picture 9(08).
+    05 filler picture x(01).
+    05 chk-eof picture x(01).
+    05 filler picture x(01).
+    05 chk-total-converted picture 9(08).
+    05 filler picture x(01).
+    05 chk-total-rejected picture 9(08).
+    05 filler picture x(01).
+    05 chk-sum-of-decimals picture 9(09).
+fd  control-file.
+01 control-file-record picture x(64).
 
 working-storage section.
 77 i  picture s99 usage is computational.
@@ -31,18 +75,101 @@ working-storage section.
 77 user-input picture x(30) value " ".
 77 count-of-trailing-spaces picture 9(4).
 77 string-length picture 9(2).
+77 digit-count picture 9(2).
+77 numeric-found picture 9(1) value 0.
+77 decimal-result picture 9(8) usage is computational.
+77 valid-flag picture 9(1).
+77 total-lines-read picture 9(8) value 0.
+77 total-converted picture 9(8) value 0.
+77 total-rejected picture 9(8) value 0.
+77 sum-of-decimals picture 9(9) usage is computational value 0.
+77 average-decimal picture 9(7)v99 value 0.
 01 formatted-integer picture z(04)9.
+01 roman-result picture x(20).
 01 roman-file-name picture x(64) VALUE ' '.
+01 roman-file-status picture x(02).
+01 output-file-name picture x(64) value 'ROMAN-RESULTS.TXT'.
+01 output-file-status picture x(02).
+01 audit-file-name picture x(64) value 'AUDIT-LOG.TXT'.
+01 audit-file-status picture x(02).
+77 audit-input picture x(20) value spaces.
+77 audit-result picture x(20) value spaces.
+77 audit-valid picture x(07) value spaces.
+01 audit-date picture x(08).
+01 checkpoint-file-name picture x(64) value 'CHECKPOINT.TXT'.
+01 checkpoint-file-status picture x(02).
+77 resume-line-number picture 9(8) value 0.
+77 checkpoint-interval picture 9(4) value 5.
+01 control-file-name picture x(64) value ' '.
+01 control-file-status picture x(02).
+77 control-file-opened picture 9(1) value 0.
+77 control-mode picture 9(1) value 0.
+77 ctl-eof picture a(1).
+77 name-length picture 9(2).
+77 base-name-length picture 9(2).
 01 ws-eof picture a(1).
+01 batch-parm picture x(64) value spaces.
+77 batch-parm-length picture 9(2) value 0.
+77 range_found picture 9(1) value 0.
+77 dash-pos picture 9(2) value 0.
+77 range-low picture 9(8) usage is computational value 0.
+77 range-high picture 9(8) usage is computational value 0.
+77 range-value picture 9(8) usage is computational value 0.
+77 range-row-count picture 9(8) value 0.
+01 range-part1 picture x(30) value spaces.
+77 part1-length picture 9(2) value 0.
+77 part1-digit-count picture 9(2) value 0.
+77 part1-valid picture 9(1) value 0.
+01 range-part2 picture x(30) value spaces.
+77 part2-length picture 9(2) value 0.
+77 part2-digit-count picture 9(2) value 0.
+77 range-low-display picture 9(8) value 0.
+77 range-high-display picture 9(8) value 0.
+01 range-table-name picture x(64) value 'RANGE-TABLE.TXT'.
 
 procedure division.
-    *> open input/output so we can write to the screen and get user input
-    open input standard-input, output standard-output.
+    *> open output so we can write to the screen - standard-input
+    *> is opened further down, only on the interactive path, since
+    *> an unattended batch run driven by a job-card parameter never
+    *> touches the keyboard at all
+    open output standard-output.
+
+    *> open the audit trail so every conversion, interactive or
+    *> file-driven, gets a dated record of what was asked for and
+    *> what came back - extend it if it already exists from an
+    *> earlier run, otherwise start a new one
+    open extend audit-file
+    if audit-file-status = '35'
+        open output audit-file
+    end-if
+
+    *> a job running this program out of the overnight batch window
+    *> has no one at a keyboard to answer the "enter a filename"
+    *> prompt, so a JCL PARM (or the first argument on the command
+    *> line, for shops running this off a job script instead of
+    *> JCL) supplies the roman-file or control-file name up front -
+    *> if one was given we skip straight to batch processing and
+    *> never touch standard-input at all
+    accept batch-parm from command-line
+    move 0 to batch-parm-length
+    inspect function reverse (batch-parm)
+        tallying batch-parm-length
+        for leading space
+    subtract batch-parm-length from length of batch-parm
+        giving batch-parm-length
+
+    if batch-parm-length > 0
+        perform 4000-process-batch-parm
+    else
+
+    open input standard-input
+
     *> print out the header text
-    display " ".
-    display "Enter a filename (.txt) to convert, or enter a roman numeral to be converted".
-    display "type q to quit".
-    display "-------------ROMAN NUMERAL CONVERTER---------------".
+    display " "
+    display "Enter a filename (.txt) to convert, or enter a roman numeral"
+    display "or a decimal number (1-3999) to be converted"
+    display "type q to quit"
+    display "-------------ROMAN NUMERAL CONVERTER---------------"
 
     *> "while" loop until user types in Q or q
     perform until user-input is equal to 'q' or is equal to 'Q'
@@ -51,9 +178,13 @@ procedure division.
         
         *> reset our variables
         move 0 to file_found
+        move 0 to control-mode
         move 0 to string-length
-        move 0 TO count-of-trailing-spaces                                     
-        move 0 to i 
+        move 0 TO count-of-trailing-spaces
+        move 0 to i
+        move 0 to digit-count
+        move 0 to numeric-found
+        move 0 to range_found
 
 
         *> get length of string
@@ -75,72 +206,580 @@ procedure division.
             end-if
         end-perform
 
+        *> "for" loop over the string counting digit characters - if
+        *> every character is a digit then the user typed in a decimal
+        *> value instead of a roman numeral, and we should run the
+        *> reverse conversion (decimal to roman) rather than conv
+        perform varying i from 1 by 1 until i > string-length
+            if user-input(i:1) >= '0' and user-input(i:1) <= '9'
+                add 1 to digit-count
+            end-if
+        end-perform
+
+        if digit-count > 0 and digit-count = string-length
+            move 1 to numeric-found
+        end-if
+
+        *> a ".lst" file is a control file listing several roman-file
+        *> batches to run one after another in this same invocation,
+        *> rather than a single roman-file itself
+        if file_found = 1 and string-length > 4
+            if function upper-case(user-input(string-length - 3:4))
+                    = '.LST'
+                move 1 to control-mode
+            end-if
+        end-if
+
+        *> a single '-' with something on both sides (and no '.',
+        *> so it isn't a filename) means the user gave two bounds -
+        *> either two roman numerals or two decimal values - and
+        *> wants a conversion table for every value in between,
+        *> rather than a single conversion
+        move 0 to range_found
+        move 0 to dash-pos
+        if file_found = 0
+            perform varying i from 1 by 1 until i > string-length
+                if user-input(i:1) = '-' and dash-pos = 0
+                        and i > 1 and i < string-length
+                    move i to dash-pos
+                end-if
+            end-perform
+            if dash-pos > 0
+                move 1 to range_found
+            end-if
+        end-if
+
         *> if a file is found
-        if file_found = 1
+        if file_found = 1 and control-mode = 1
+            move user-input to control-file-name
+            perform 3000-process-control-file
+
+        else if file_found = 1
 
             move 0 to string-length
 
-            *> set it to some random letter
-            move 'X' to ws-eof
-            
-            *> set our file name to user input
+            *> set our file name to user input and process it
             move user-input to roman-file-name
+            perform 2000-process-roman-file
 
-            *> open the file
-            open input roman-file
+        *> user typed in two bounds separated by a dash - generate
+        *> a reference table instead of converting a single value
+        else if range_found = 1
+            perform 5000-process-range
 
-            *>for loop untill eof
-            perform until ws-eof = 'Y'
-                read roman-file into roman-file-record
-                *> at end of file, break out of our loop
-                at end 
-                    move 'Y' to ws-eof
-                
-                *> functionality that runs on every line being read in
-                not at end
-                
-                    move roman-file-record to user-input
-                    move 0 to string-length
-                    move 0 TO count-of-trailing-spaces                                     
-                    move 0 to i 
-
-                    *> get length of string
-                    inspect function reverse (user-input)                       
-                        tallying count-of-trailing-spaces                                        
-                        for leading space
-                    
-                    subtract count-of-trailing-spaces                                     
-                        from length of user-input
-                        giving string-length
-                    
-                    perform varying i from 1 by 1 until i > string-length
-                        if user-input(i:1) = '.'
-                            move 1 to file_found
-                        end-if
-                    end-perform
-                    
-                    *> force uppercase
-                    move function upper-case(user-input) to user-input 
-
-                    if string-length < 1
-                        display "Invalid input try again!"
-                    end-if
+        *> user typed in a plain decimal number - run the reverse
+        *> conversion instead of conv
+        else if numeric-found = 1
+            call "rconv" using user-input, string-length,
+                decimal-result, roman-result, valid-flag
 
-                    *> call our convert function
-                    call "conv" using user-input, string-length
-                end-read
-            end-perform
-            close roman-file
+            move user-input(1:20) to audit-input
+            if valid-flag = 0
+                display "Decimal Form = " user-input "Roman Numeral = "
+                    roman-result
+                move roman-result to audit-result
+                move "VALID"   to audit-valid
+            else
+                display "Invalid decimal value, must be between 1 and 3999!"
+                move spaces to audit-result
+                move "INVALID" to audit-valid
+            end-if
+            perform 9000-write-audit-entry
 
         *> regular user input
         else if file_found = 0
             *> force uppercase and call convert function
-            move function upper-case(user-input) TO user-input 
+            move function upper-case(user-input) TO user-input
 
             if string-length < 1
                 display "Invalid input try again!"
             end-if
 
-            call "conv" using user-input, string-length
+            call "conv" using user-input, string-length,
+                decimal-result, roman-result, valid-flag
+
+            move user-input(1:20) to audit-input
+            if valid-flag = 0
+                move decimal-result to formatted-integer
+                display "Roman Numeral = " roman-result
+                    "Decimal Form = " formatted-integer
+                move formatted-integer to audit-result
+                move "VALID"   to audit-valid
+            else
+                display "Invalid roman numeral try again!"
+                move spaces to audit-result
+                move "INVALID" to audit-valid
+            end-if
+            perform 9000-write-audit-entry
+
+    end-perform
+
+    end-if.
+
+    close audit-file.
+    stop run.
+
+*> ---------------------------------------------------------------
+*> writes one dated entry to the audit trail - the input string,
+*> what conv/rconv came back with, and whether it validated. the
+*> caller fills in audit-input, audit-result and audit-valid before
+*> performing this paragraph
+*> ---------------------------------------------------------------
+9000-write-audit-entry.
+    accept audit-date from date yyyymmdd
+    move spaces to audit-file-record
+    move audit-date to log-date
+    move audit-input to log-input
+    move audit-result to log-result
+    move audit-valid to log-valid
+    write audit-file-record.
+
+*> ---------------------------------------------------------------
+*> derives output-file-name and checkpoint-file-name from the
+*> current roman-file-name, e.g. BATCH1.TXT becomes
+*> BATCH1-RESULTS.TXT and BATCH1-CHECKPOINT.TXT, so that running
+*> several batches out of a control file (or just rerunning a
+*> different batch file) does not have one batch's results and
+*> checkpoint overwrite another's
+*> ---------------------------------------------------------------
+1000-derive-output-names.
+    move 0 to name-length
+    inspect function reverse (roman-file-name)
+        tallying name-length
+        for leading space
+    subtract name-length from length of roman-file-name
+        giving name-length
+
+    move name-length to base-name-length
+    if name-length > 4
+        if function upper-case(roman-file-name(name-length - 3:4))
+                = '.TXT'
+            subtract 4 from base-name-length
+        end-if
+    end-if
+
+    move spaces to output-file-name
+    string roman-file-name(1:base-name-length) delimited by size
+            "-RESULTS.TXT" delimited by size
+        into output-file-name
+    end-string
+
+    move spaces to checkpoint-file-name
+    string roman-file-name(1:base-name-length) delimited by size
+            "-CHECKPOINT.TXT" delimited by size
+        into checkpoint-file-name
+    end-string.
+
+*> ---------------------------------------------------------------
+*> processes one roman-file batch from start to finish: resumes
+*> from a checkpoint if one is pending, converts every line,
+*> writes the structured output file and audit entries, drops
+*> fresh checkpoints as it goes, and displays the batch summary.
+*> roman-file-name must already be set by the caller
+*> ---------------------------------------------------------------
+2000-process-roman-file.
+    perform 1000-derive-output-names
+
+    move 0 to total-lines-read
+    move 0 to total-converted
+    move 0 to total-rejected
+    move 0 to sum-of-decimals
+    move 'N' to ws-eof
+
+    *> see if an earlier, interrupted run left a checkpoint for
+    *> this batch so we can resume instead of starting from record
+    *> one again - the checkpoint carries the running totals too,
+    *> so the batch summary at the end reflects the whole file
+    *> rather than just the records converted since the resume
+    move 0 to resume-line-number
+    open input checkpoint-file
+    if checkpoint-file-status = '00'
+        read checkpoint-file into checkpoint-file-record
+        if chk-eof = 'N'
+            move chk-line-number to resume-line-number
+            move chk-total-converted to total-converted
+            move chk-total-rejected to total-rejected
+            move chk-sum-of-decimals to sum-of-decimals
+        end-if
+        close checkpoint-file
+    end-if
+    move resume-line-number to total-lines-read
+
+    *> open the file, plus a matching structured output file so the
+    *> converted results can be pulled into a spreadsheet once the
+    *> batch is done - a fresh run starts the output file clean,
+    *> but a resumed run has to extend the one from before the
+    *> interruption instead of truncating the rows already written
+    *> a missing or misnamed file anywhere in a .lst list must not
+    *> take the whole batch down - skip this entry and let
+    *> 3000-process-control-file move on to the next one, the same
+    *> way a missing control file is already handled
+    open input roman-file
+    if roman-file-status not = '00'
+        display "Roman file not found: " roman-file-name
+    else
+        if resume-line-number > 0
+            open extend output-file
+            if output-file-status = '35'
+                open output output-file
+            end-if
+        else
+            open output output-file
+        end-if
+
+        *> skip over records we already converted on an earlier,
+        *> interrupted run of this same batch file
+        if resume-line-number > 0
+            display "Resuming batch at line " resume-line-number
+            perform varying i from 1 by 1
+                    until i > resume-line-number or ws-eof = 'Y'
+                read roman-file into roman-file-record
+                    at end move 'Y' to ws-eof
+                end-read
+            end-perform
+        end-if
+
+        *>for loop untill eof
+        perform until ws-eof = 'Y'
+            read roman-file into roman-file-record
+            *> at end of file, break out of our loop
+            at end
+                move 'Y' to ws-eof
+
+            *> functionality that runs on every line being read in
+            not at end
+
+                add 1 to total-lines-read
+                move roman-file-record to user-input
+                move 0 to string-length
+                move 0 TO count-of-trailing-spaces
+                move 0 to i
+                move 0 to digit-count
+                move 0 to numeric-found
+
+                *> get length of string
+                inspect function reverse (user-input)
+                    tallying count-of-trailing-spaces
+                    for leading space
+
+                subtract count-of-trailing-spaces
+                    from length of user-input
+                    giving string-length
+
+                perform varying i from 1 by 1 until i > string-length
+                    if user-input(i:1) = '.'
+                        move 1 to file_found
+                    end-if
+                    if user-input(i:1) >= '0' and user-input(i:1) <= '9'
+                        add 1 to digit-count
+                    end-if
+                end-perform
+
+                if digit-count > 0 and digit-count = string-length
+                    move 1 to numeric-found
+                end-if
+
+                *> force uppercase
+                move function upper-case(user-input) to user-input
+
+                if string-length < 1
+                    display "Invalid input try again!"
+                end-if
+
+                *> call our convert function, either roman to decimal
+                *> or, for a purely numeric line, decimal to roman
+                if numeric-found = 1
+                    call "rconv" using user-input, string-length,
+                        decimal-result, roman-result, valid-flag
+                else
+                    call "conv" using user-input, string-length,
+                        decimal-result, roman-result, valid-flag
+                end-if
+
+                move user-input(1:20) to audit-input
+                if valid-flag = 0
+                    move decimal-result to formatted-integer
+                    display "Roman Numeral = " roman-result
+                        "Decimal Form = " formatted-integer
+
+                    *> record the result against the structured output
+                    *> file, mirroring roman-file-record's layout with
+                    *> the decimal value added on
+                    move spaces to output-file-record
+                    move roman-result to output-roman
+                    move decimal-result to output-decimal
+                    write output-file-record
+
+                    move "VALID"   to audit-valid
+                    if numeric-found = 1
+                        move roman-result to audit-result
+                    else
+                        move formatted-integer to audit-result
+                    end-if
+
+                    add 1 to total-converted
+                    add decimal-result to sum-of-decimals
+                else
+                    display "Invalid roman numeral try again!"
+                    move spaces to audit-result
+                    move "INVALID" to audit-valid
+                    add 1 to total-rejected
+                end-if
+                perform 9000-write-audit-entry
+
+                *> periodically drop a checkpoint so a job that dies
+                *> partway through a big batch can resume from here
+                *> instead of reprocessing the whole file from record
+                *> one
+                if function mod(total-lines-read, checkpoint-interval)
+                        = 0
+                    move spaces to checkpoint-file-record
+                    move total-lines-read to chk-line-number
+                    move 'N' to chk-eof
+                    move total-converted to chk-total-converted
+                    move total-rejected to chk-total-rejected
+                    move sum-of-decimals to chk-sum-of-decimals
+                    open output checkpoint-file
+                    write checkpoint-file-record
+                    close checkpoint-file
+                end-if
+            end-read
+        end-perform
+        close roman-file
+        close output-file
+
+        *> the batch finished cleanly - mark the checkpoint done so a
+        *> future run of this same file starts fresh instead of
+        *> skipping records that belong to a different batch
+        move spaces to checkpoint-file-record
+        move total-lines-read to chk-line-number
+        move 'Y' to chk-eof
+        move total-converted to chk-total-converted
+        move total-rejected to chk-total-rejected
+        move sum-of-decimals to chk-sum-of-decimals
+        open output checkpoint-file
+        write checkpoint-file-record
+        close checkpoint-file
+
+        *> work out the batch average before we print the summary -
+        *> guard the divide so an all-invalid file doesn't blow up on
+        *> a divide by zero
+        if total-converted > 0
+            divide sum-of-decimals by total-converted
+                giving average-decimal rounded
+        else
+            move 0 to average-decimal
+        end-if
+
+        display " "
+        display "-------------BATCH SUMMARY---------------"
+        display "Batch file:         " roman-file-name
+        display "Lines read:        " total-lines-read
+        display "Converted cleanly: " total-converted
+        display "Rejected:          " total-rejected
+        display "Sum of decimals:   " sum-of-decimals
+        display "Average decimal:   " average-decimal
+        display "-------------------------------------------"
+    end-if.
+
+*> ---------------------------------------------------------------
+*> reads a .lst control file one filename per line, running each
+*> one through 2000-process-roman-file in turn so their audit
+*> entries, output files and checkpoints all stay separate from
+*> each other
+*> ---------------------------------------------------------------
+3000-process-control-file.
+    move 'N' to ctl-eof
+    open input control-file
+
+    *> remember whether the open itself succeeded - by the time the
+    *> read loop below finishes, control-file-status holds the
+    *> status of the last READ (normally end-of-file '10'), not the
+    *> OPEN, so that is what has to decide whether to CLOSE
+    move 0 to control-file-opened
+    if control-file-status = '00'
+        move 1 to control-file-opened
+    else
+        display "Control file not found: " control-file-name
+        move 'Y' to ctl-eof
+    end-if
+
+    perform until ctl-eof = 'Y'
+        read control-file into control-file-record
+            at end
+                move 'Y' to ctl-eof
+            not at end
+                move spaces to roman-file-name
+                move control-file-record to roman-file-name
+                perform 2000-process-roman-file
+        end-read
+    end-perform
+
+    if control-file-opened = 1
+        close control-file
+    end-if.
+
+*> ---------------------------------------------------------------
+*> routes the job-card/command-line parameter captured at startup
+*> to the same batch processing used by the interactive file
+*> prompt - a plain filename goes straight to
+*> 2000-process-roman-file, while a ".lst" control file goes
+*> through 3000-process-control-file instead
+*> ---------------------------------------------------------------
+4000-process-batch-parm.
+    move batch-parm to user-input
+    move batch-parm-length to string-length
+    move 0 to control-mode
+
+    if batch-parm-length > 4
+        if function upper-case(batch-parm(batch-parm-length - 3:4))
+                = '.LST'
+            move 1 to control-mode
+        end-if
+    end-if
+
+    if control-mode = 1
+        move batch-parm to control-file-name
+        perform 3000-process-control-file
+    else
+        move batch-parm to roman-file-name
+        perform 2000-process-roman-file
+    end-if.
+
+*> ---------------------------------------------------------------
+*> generates a full conversion table for every value between two
+*> bounds the user typed separated by a dash - either two roman
+*> numerals (e.g. "I-X") or two decimal values (e.g. "1-10") - and
+*> writes it through the same structured output-file mechanism
+*> used for roman-file batches, so a fresh reference sheet can be
+*> pulled straight into a spreadsheet
+*> ---------------------------------------------------------------
+5000-process-range.
+    move spaces to range-part1
+    move spaces to range-part2
+    move 0 to range-low
+    move 0 to range-high
+    move 0 to part1-valid
+
+    compute part1-length = dash-pos - 1
+    move user-input(1:part1-length) to range-part1
+
+    compute part2-length = string-length - dash-pos
+    move user-input(dash-pos + 1:part2-length) to range-part2
+
+    *> a pair of bounds is either both plain decimal numbers or
+    *> both roman numerals - check whether every character on each
+    *> side is a digit to decide which conversion path to take
+    move 0 to part1-digit-count
+    perform varying i from 1 by 1 until i > part1-length
+        if range-part1(i:1) >= '0' and range-part1(i:1) <= '9'
+            add 1 to part1-digit-count
+        end-if
+    end-perform
+
+    move 0 to part2-digit-count
+    perform varying i from 1 by 1 until i > part2-length
+        if range-part2(i:1) >= '0' and range-part2(i:1) <= '9'
+            add 1 to part2-digit-count
+        end-if
+    end-perform
+
+    if part1-digit-count = part1-length and part1-length > 0
+            and part2-digit-count = part2-length and part2-length > 0
+        move 0 to valid-flag
+        move function numval(range-part1(1:part1-length)) to range-low
+        move function numval(range-part2(1:part2-length)) to range-high
+    else
+        move function upper-case(range-part1) to range-part1
+        move function upper-case(range-part2) to range-part2
+
+        *> every call to conv gets a dated audit entry, same as the
+        *> interactive and file-driven conversion paths - a range's
+        *> two bounds are no exception
+        call "conv" using range-part1, part1-length,
+            range-low, roman-result, valid-flag
+        move valid-flag to part1-valid
+        move range-part1(1:20) to audit-input
+        if valid-flag = 0
+            move range-low to formatted-integer
+            move formatted-integer to audit-result
+            move "VALID"   to audit-valid
+        else
+            move spaces to audit-result
+            move "INVALID" to audit-valid
+        end-if
+        perform 9000-write-audit-entry
+
+        call "conv" using range-part2, part2-length,
+            range-high, roman-result, valid-flag
+        move range-part2(1:20) to audit-input
+        if valid-flag = 0
+            move range-high to formatted-integer
+            move formatted-integer to audit-result
+            move "VALID"   to audit-valid
+        else
+            move spaces to audit-result
+            move "INVALID" to audit-valid
+        end-if
+        perform 9000-write-audit-entry
+
+        if part1-valid not = 0
+            move 1 to valid-flag
+        end-if
+    end-if
+
+    *> log the range request itself, bounds and all, so "did we
+    *> already generate a I-X table last week" has an answer the
+    *> same way a single conversion does
+    move user-input(1:20) to audit-input
+    if valid-flag not = 0 or range-low < 1 or range-low > 3999
+            or range-high < 1 or range-high > 3999
+        move spaces to audit-result
+        move "INVALID" to audit-valid
+        perform 9000-write-audit-entry
+
+        display "Invalid range - both bounds must be roman numerals or"
+        display "decimal numbers between 1 and 3999"
+    else
+        *> be forgiving about which bound was typed first
+        if range-low > range-high
+            move range-low to range-value
+            move range-high to range-low
+            move range-value to range-high
+        end-if
+
+        move range-low to range-low-display
+        move range-high to range-high-display
+        move spaces to audit-result
+        string range-low-display delimited by size
+                "-" delimited by size
+                range-high-display delimited by size
+            into audit-result
+        end-string
+        move "VALID" to audit-valid
+        perform 9000-write-audit-entry
+
+        move range-table-name to output-file-name
+        open output output-file
+        move 0 to range-row-count
+
+        perform varying range-value from range-low by 1
+                until range-value > range-high
+            call "d2roman" using range-value, roman-result, valid-flag
+            move spaces to output-file-record
+            move roman-result to output-roman
+            move range-value to output-decimal
+            write output-file-record
+            add 1 to range-row-count
+        end-perform
+
+        close output-file
 
-    end-perform.
+        display " "
+        display "-------------RANGE TABLE---------------"
+        display "From:         " range-low
+        display "To:           " range-high
+        display "Rows written: " range-row-count
+        display "Written to:   " range-table-name
+        display "-----------------------------------------"
+    end-if.
