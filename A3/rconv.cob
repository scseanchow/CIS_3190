@@ -0,0 +1,51 @@
+*> 0931679 - Sean Chow
+*> CIS 3190 - A3
+*> rconv.cob
+*> August 9th, 2026
+*> this file holds the algorithm to convert decimal to roman numeral
+*> (the reverse of conv.cob). the actual decimal to roman table walk
+*> lives in d2roman.cob so conv.cob can reuse it to validate
+*> subtractive notation
+
+identification division.
+program-id. rconv.
+environment division.
+input-output section.
+file-control.
+    select standard-output assign to display.
+
+data division.
+file section.
+fd standard-output.
+    01 stdout-record picture x(80).
+
+working-storage section.
+77 i picture s99 usage is computational.
+77 decimal-value picture 9(8) usage is computational.
+
+linkage section.
+77 user-input picture x(30).
+01 string-length picture 9(2) value 0.
+77 decimal-result picture 9(8) usage is computational.
+01 roman-result picture x(20).
+77 valid-flag picture 9(1).
+
+procedure division using user-input, string-length, decimal-result,
+        roman-result, valid-flag.
+
+    *> reset our variables
+    move 0 to decimal-value
+
+    *> build up the decimal value one digit at a time, reading the
+    *> numeric string left to right
+    perform varying i from 1 by 1 until i is greater than string-length
+        compute decimal-value = decimal-value * 10 +
+            function numval(user-input(i:1))
+    end-perform
+
+    call "d2roman" using decimal-value, roman-result, valid-flag
+
+    *> hand the parsed decimal value, the roman numeral we built, and
+    *> whether it validated cleanly back to our caller - the caller
+    *> owns displaying/logging/writing the result
+    move decimal-value to decimal-result.
