@@ -22,11 +22,17 @@ working-storage section.
 77 prev picture s9(8) usage is computational.
 77 d picture s9(4) usage is computational.
 77 sum1 picture 9(8) usage is computational.
+77 canon-invalid picture 9(1).
+01 canonical-roman picture x(20).
 linkage section.
 77 user-input picture x(30).
-01 string-length picture 9(2) value 0.              
+01 string-length picture 9(2) value 0.
+77 decimal-result picture 9(8) usage is computational.
+01 roman-result picture x(20).
+77 valid-flag picture 9(1).
 
-procedure division using user-input, string-length.
+procedure division using user-input, string-length, decimal-result,
+        roman-result, valid-flag.
     
     *> reset our variables
     move 0 to sum1.
@@ -97,10 +103,23 @@ procedure division using user-input, string-length.
 
     end-perform.
 
-    *> if a valid roman numeral was inputted, output the sum
-    if valid-roman is equal to 0
-        display "Roman Numeral = " user-input "Decimal Form = " sum1
-    *> error was found in input, print statement to user
-    else 
-        display "Invalid roman numeral try again!"
+    *> every character was a legal roman letter, but that still lets
+    *> garbage like "IIII", "VX" or "IC" through - those obey none of
+    *> the real subtractive-notation rules even though sum1 came out
+    *> numerically plausible. the only roman numeral that is allowed
+    *> to add up to a given decimal value is the canonical one, so
+    *> build that with d2roman and make sure we were handed exactly
+    *> that numeral, not just something that sums to the same total
+    if valid-roman = 0
+        call "d2roman" using sum1, canonical-roman, canon-invalid
+        if canon-invalid = 1 or canonical-roman not equal user-input
+            move 1 to valid-roman
+        end-if
     end-if.
+
+    *> hand the computed decimal value, the roman numeral we were
+    *> given, and whether it validated cleanly back to our caller -
+    *> the caller owns displaying/logging/writing the result
+    move sum1 to decimal-result
+    move user-input to roman-result
+    move valid-roman to valid-flag.
