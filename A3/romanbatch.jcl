@@ -0,0 +1,24 @@
+//ROMANA3  JOB (ACCT#),'ROMAN NUMERAL BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*
+//* ROMANBATCH - nightly unattended run of the roman numeral
+//* converter. the PARM string below is read by the program with
+//* ACCEPT FROM COMMAND-LINE in place of the interactive
+//* "Enter a filename" keyboard prompt, so this step can sit in
+//* the overnight batch window with nobody at a terminal. PARM may
+//* name either a single roman-file or a ".LST" control file
+//* listing several roman-files to run back to back.
+//*
+//* romanA3_1.cob does not resolve its files through DD names - the
+//* PARM string becomes roman-file-name (e.g. NIGHTLY.TXT below),
+//* 1000-derive-output-names builds the matching output/checkpoint
+//* names from it (NIGHTLY-RESULTS.TXT, NIGHTLY-CHECKPOINT.TXT), and
+//* the audit log is always the fixed name AUDIT-LOG.TXT. There are
+//* no DD cards to point at this shop's datasets; the names below
+//* are what the program will actually open.
+//*
+//STEP1    EXEC PGM=ROMANNUM,PARM='NIGHTLY.TXT'
+//STEPLIB  DD   DSN=PROD.ROMAN.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//
